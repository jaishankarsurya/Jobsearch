@@ -0,0 +1,4 @@
+       01  xWithholdingRates.
+           05  nFicaRate           pic v9999   value .0765.
+           05  nFederalRate        pic v9999   value .1500.
+           05  nStateRate          pic v9999   value .0500.
