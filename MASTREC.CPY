@@ -0,0 +1,16 @@
+           05  xRecordType         pic x.
+               88  DetailRecord            value 'D'.
+               88  TrailerRecord           value 'T'.
+           05  nDepartment         pic 9.
+           05  nEmpNum             pic 9999.
+           05  xLastName           pic x(20).
+           05  xFirstName          pic x(20).
+           05  nPayRate            pic 9(5)v99.
+           05  nHoursWorked        pic 99v99.
+           05  xOvertimeFlag       pic x.
+               88  OvertimeEligible        value 'Y'.
+               88  NoOvertime              value 'N'.
+           05  nOvertimeRate       pic 9v99.
+           05  xEmployeeType       pic x.
+               88  SalariedEmployee        value 'S'.
+               88  HourlyEmployee          value 'H'.
