@@ -0,0 +1,357 @@
+
+       identification division.
+       program-id. Payroll-02m.
+
+       environment division.
+       input-output section.
+
+       file-control.
+          select oldmaster assign to "Payroll.masterS.txt"
+              organization is line sequential.
+
+          select newmaster assign to "Payroll.masterS.new.txt"
+              organization is line sequential.
+
+          select transfile assign to "Payroll.transactions.txt"
+              organization is line sequential.
+
+          select xSortFile assign to "Payroll.maintsortwork.tmp".
+
+          select changelog assign to "Payroll.maintLog.txt"
+              organization is line sequential.
+
+       data division.
+       file section.
+
+       fd  oldmaster.
+       01  xOldMasterRecord.
+           copy MASTREC.
+
+       fd  newmaster.
+       01  xNewMasterRecord.
+           copy MASTREC
+              replacing ==xRecordType==      by ==xNewRecordType==
+                        ==DetailRecord==     by ==NewDetailRecord==
+                        ==TrailerRecord==    by ==NewTrailerRecord==
+                        ==nDepartment==      by ==nNewDepartment==
+                        ==nEmpNum==          by ==nNewEmpNum==
+                        ==xLastName==        by ==xNewLastName==
+                        ==xFirstName==       by ==xNewFirstName==
+                        ==nPayRate==         by ==nNewPayRate==
+                        ==nHoursWorked==     by ==nNewHoursWorked==
+                        ==xOvertimeFlag==    by ==xNewOvertimeFlag==
+                        ==OvertimeEligible== by ==NewOvertimeEligible==
+                        ==NoOvertime==       by ==NewNoOvertime==
+                        ==nOvertimeRate==    by ==nNewOvertimeRate==
+                        ==xEmployeeType==    by ==xNewEmployeeType==
+                        ==SalariedEmployee== by ==NewSalariedEmployee==
+                        ==HourlyEmployee==   by ==NewHourlyEmployee==.
+       01  xNewTrailerRecord redefines xNewMasterRecord.
+           05  filler                     pic x.
+           05  nNewTrailerRecordCount      pic 9(5).
+           05  nNewTrailerPayRateTotal     pic 9(9)v99.
+           05  filler                     pic x(45).
+
+       fd  transfile.
+       01  xTranRecord.
+           05  xTranCode               pic x.
+           05  nTranDepartment         pic 9.
+           05  nTranEmpNum             pic 9999.
+           05  xTranLastName           pic x(20).
+           05  xTranFirstName          pic x(20).
+           05  nTranPayRate            pic 9(5)v99.
+           05  nTranHoursWorked        pic 99v99.
+           05  xTranOvertimeFlag       pic x.
+           05  nTranOvertimeRate       pic 9v99.
+           05  xTranEmployeeType       pic x.
+
+       sd  xSortFile.
+       01  xSortRecord.
+           05  xTranCodeSort           pic x.
+               88  TranAdd                     value 'A'.
+               88  TranChange                   value 'C'.
+               88  TranDelete                   value 'D'.
+           05  nTranDepartmentSort     pic 9.
+           05  nTranEmpNumSort         pic 9999.
+           05  xTranLastNameSort       pic x(20).
+           05  xTranFirstNameSort      pic x(20).
+           05  nTranPayRateSort        pic 9(5)v99.
+           05  nTranHoursWorkedSort    pic 99v99.
+           05  xTranOvertimeFlagSort   pic x.
+           05  nTranOvertimeRateSort   pic 9v99.
+           05  xTranEmployeeTypeSort   pic x.
+
+       fd  changelog.
+       01  xLogRecord.
+           05  xLogEmpNum              pic 9999.
+           05  filler                  pic x       value spaces.
+           05  xLogAction              pic x(10).
+           05  filler                  pic x       value spaces.
+           05  xLogLastName            pic x(20).
+           05  xLogFirstName           pic x(20).
+           05  filler                  pic x       value spaces.
+           05  xLogReason              pic x(30).
+
+
+       working-storage section.
+
+       77  xMasterEofFlag          pic x       value 'n'.
+           88  MasterAtEof                 value 'y'.
+       77  xTranLoadEofFlag        pic x       value 'n'.
+       77  xTranEofFlag            pic x       value 'n'.
+           88  TranAtEof                   value 'y'.
+       77  nAddCount               pic 9(5)    value 0.
+       77  nChangeCount            pic 9(5)    value 0.
+       77  nDeleteCount            pic 9(5)    value 0.
+       77  nErrorCount             pic 9(5)    value 0.
+       77  nEmpNumMaster           pic 9999    value 0.
+       77  xLogActionText          pic x(10).
+       77  xLogReasonText          pic x(30)   value spaces.
+       77  nNewRecordCount         pic 9(5)    value 0.
+       77  nNewPayRateTotal        pic 9(9)v99 value 0.
+       77  nPrevTranEmpNum         pic 9999    value 0.
+       77  xPriorTranSeenSwitch    pic x       value 'n'.
+           88  PriorTransactionSeen        value 'y'.
+       77  xDuplicateTranSwitch    pic x       value 'n'.
+           88  DuplicateTransaction        value 'y'.
+       77  xOldMasterFileName      pic x(24)
+               value "Payroll.masterS.txt".
+       77  xNewMasterFileName      pic x(24)
+               value "Payroll.masterS.new.txt".
+
+       procedure division.
+       000-main.
+          perform 100-initialization.
+          sort xSortFile
+             on ascending key nTranEmpNumSort
+             input procedure 110-load-transactions
+             output procedure 200-merge-update.
+          perform 300-termination.
+          stop run.
+
+
+       100-initialization.
+          open input oldmaster.
+          open output newmaster.
+          open output changelog.
+          perform 120-read-master.
+
+       110-load-transactions.
+          open input transfile.
+          perform 112-load-one-transaction until xTranLoadEofFlag = 'y'.
+          close transfile.
+
+       112-load-one-transaction.
+          read transfile
+            at end
+               move 'y' to xTranLoadEofFlag
+            not at end
+               move xTranCode to xTranCodeSort,
+               move nTranDepartment to nTranDepartmentSort,
+               move nTranEmpNum to nTranEmpNumSort,
+               move xTranLastName to xTranLastNameSort,
+               move xTranFirstName to xTranFirstNameSort,
+               move nTranPayRate to nTranPayRateSort,
+               move nTranHoursWorked to nTranHoursWorkedSort,
+               move xTranOvertimeFlag to xTranOvertimeFlagSort,
+               move nTranOvertimeRate to nTranOvertimeRateSort,
+               move xTranEmployeeType to xTranEmployeeTypeSort,
+               release xSortRecord
+          end-read.
+
+       120-read-master.
+          read oldmaster
+            at end
+               move 'y' to xMasterEofFlag
+            not at end
+               if TrailerRecord
+                  move 'y' to xMasterEofFlag
+               else
+                  move nEmpNum to nEmpNumMaster
+               end-if
+          end-read.
+
+       200-merge-update.
+          perform 207-get-next-unique-transaction.
+          perform 210-process-one-step
+             until MasterAtEof and TranAtEof.
+
+       205-return-sorted-transaction.
+          return xSortFile
+            at end
+               move 'y' to xTranEofFlag
+          end-return.
+
+       206-check-duplicate-transaction.
+          move 'n' to xDuplicateTranSwitch.
+          if not TranAtEof
+             if PriorTransactionSeen
+                and nTranEmpNumSort = nPrevTranEmpNum
+                move 'y' to xDuplicateTranSwitch
+             end-if
+          end-if.
+
+       207-get-next-unique-transaction.
+          perform 205-return-sorted-transaction.
+          perform 206-check-duplicate-transaction.
+          perform 208-reject-duplicate-transaction
+             until TranAtEof or not DuplicateTransaction.
+
+       208-reject-duplicate-transaction.
+          add 1 to nErrorCount.
+          move 'REJECTED' to xLogActionText.
+          move 'DUPLICATE TRANSACTION FOR EMPLOYEE THIS RUN'
+            to xLogReasonText.
+          perform 290-write-log.
+          perform 205-return-sorted-transaction.
+          perform 206-check-duplicate-transaction.
+
+       209-mark-transaction-seen.
+          move nTranEmpNumSort to nPrevTranEmpNum.
+          move 'y' to xPriorTranSeenSwitch.
+
+       210-process-one-step.
+          if MasterAtEof
+             perform 230-apply-add
+             perform 209-mark-transaction-seen
+             perform 207-get-next-unique-transaction
+          else
+             if TranAtEof
+                perform 220-copy-master-unchanged
+                perform 120-read-master
+             else
+                if nEmpNumMaster < nTranEmpNumSort
+                   perform 220-copy-master-unchanged
+                   perform 120-read-master
+                else
+                   if nEmpNumMaster > nTranEmpNumSort
+                      perform 230-apply-add
+                      perform 209-mark-transaction-seen
+                      perform 207-get-next-unique-transaction
+                   else
+                      perform 240-apply-match
+                      perform 209-mark-transaction-seen
+                      perform 120-read-master
+                      perform 207-get-next-unique-transaction
+                   end-if
+                end-if
+             end-if
+          end-if.
+
+       220-copy-master-unchanged.
+          move spaces to xNewMasterRecord.
+          move nDepartment to nNewDepartment.
+          move nEmpNum to nNewEmpNum.
+          move xLastName to xNewLastName.
+          move xFirstName to xNewFirstName.
+          move nPayRate to nNewPayRate.
+          move nHoursWorked to nNewHoursWorked.
+          move xOvertimeFlag to xNewOvertimeFlag.
+          move nOvertimeRate to nNewOvertimeRate.
+          move xEmployeeType to xNewEmployeeType.
+          set NewDetailRecord to true.
+          write xNewMasterRecord.
+          add 1 to nNewRecordCount.
+          add nPayRate to nNewPayRateTotal.
+
+       230-apply-add.
+          if TranAdd
+             move spaces to xNewMasterRecord
+             move nTranDepartmentSort to nNewDepartment
+             move nTranEmpNumSort to nNewEmpNum
+             move xTranLastNameSort to xNewLastName
+             move xTranFirstNameSort to xNewFirstName
+             move nTranPayRateSort to nNewPayRate
+             move nTranHoursWorkedSort to nNewHoursWorked
+             move xTranOvertimeFlagSort to xNewOvertimeFlag
+             move nTranOvertimeRateSort to nNewOvertimeRate
+             move xTranEmployeeTypeSort to xNewEmployeeType
+             set NewDetailRecord to true
+             write xNewMasterRecord
+             add 1 to nNewRecordCount
+             add nTranPayRateSort to nNewPayRateTotal
+             add 1 to nAddCount
+             move 'ADDED' to xLogActionText
+             perform 290-write-log
+          else
+             add 1 to nErrorCount
+             move 'REJECTED' to xLogActionText
+             move 'CHANGE OR DELETE OF UNKNOWN EMPLOYEE'
+               to xLogReasonText
+             perform 290-write-log
+          end-if.
+
+       240-apply-match.
+          if TranChange
+             move spaces to xNewMasterRecord
+             move nTranDepartmentSort to nNewDepartment
+             move nTranEmpNumSort to nNewEmpNum
+             move xTranLastNameSort to xNewLastName
+             move xTranFirstNameSort to xNewFirstName
+             move nTranPayRateSort to nNewPayRate
+             move nTranHoursWorkedSort to nNewHoursWorked
+             move xTranOvertimeFlagSort to xNewOvertimeFlag
+             move nTranOvertimeRateSort to nNewOvertimeRate
+             move xTranEmployeeTypeSort to xNewEmployeeType
+             set NewDetailRecord to true
+             write xNewMasterRecord
+             add 1 to nNewRecordCount
+             add nTranPayRateSort to nNewPayRateTotal
+             add 1 to nChangeCount
+             move 'CHANGED' to xLogActionText
+             perform 290-write-log
+          else
+             if TranDelete
+                add 1 to nDeleteCount
+                move 'DELETED' to xLogActionText
+                perform 290-write-log
+             else
+                if TranAdd
+                   perform 220-copy-master-unchanged
+                   add 1 to nErrorCount
+                   move 'REJECTED' to xLogActionText
+                   move 'ADD OF DUPLICATE EMPLOYEE NUMBER'
+                     to xLogReasonText
+                   perform 290-write-log
+                else
+                   perform 220-copy-master-unchanged
+                   add 1 to nErrorCount
+                   move 'REJECTED' to xLogActionText
+                   move 'UNRECOGNIZED TRANSACTION CODE'
+                     to xLogReasonText
+                   perform 290-write-log
+                end-if
+             end-if
+          end-if.
+
+       290-write-log.
+          move spaces to xLogRecord.
+          move nTranEmpNumSort to xLogEmpNum.
+          move xLogActionText to xLogAction.
+          move xTranLastNameSort to xLogLastName.
+          move xTranFirstNameSort to xLogFirstName.
+          move xLogReasonText to xLogReason.
+          write xLogRecord.
+          move spaces to xLogReasonText.
+
+
+       300-termination.
+         move spaces to xNewTrailerRecord.
+         set NewTrailerRecord to true.
+         move nNewRecordCount to nNewTrailerRecordCount.
+         move nNewPayRateTotal to nNewTrailerPayRateTotal.
+         write xNewTrailerRecord.
+         close oldmaster.
+         close newmaster.
+         close changelog.
+         call "CBL_DELETE_FILE" using xOldMasterFileName.
+         call "CBL_RENAME_FILE" using xNewMasterFileName
+                                       xOldMasterFileName.
+         display 'Maintenance run complete -- '.
+         display nAddCount ' added, '
+            nChangeCount ' changed, '
+            nDeleteCount ' deleted.'.
+         if nErrorCount > 0
+            display nErrorCount
+               ' transaction(s) rejected -- see the maintenance log'
+         end-if.
