@@ -0,0 +1,500 @@
+
+       identification division.
+       program-id. Payroll-03s.
+
+       environment division.
+       input-output section.
+
+       file-control.
+          select infile assign to "Payroll.masterS.txt"
+              organization is line sequential.
+
+          select xSortFile assign to "Payroll.sortwork.tmp".
+
+          select reportfile assign to "Payroll.reportOut.txt"
+              organization is line sequential.
+
+          select exceptfile assign to "Payroll.exceptionRpt.txt"
+              organization is line sequential.
+
+          select ytdfile assign to "Payroll.ytdmasterS.txt"
+              organization is indexed
+              access mode is dynamic
+              record key is nEmpNumElement
+              file status is xYtdFileStatus.
+
+       data division.
+       file section.
+
+       fd  infile.
+       01  xInRecord.
+           copy MASTREC.
+       01  xInTrailerRecord redefines xInRecord.
+           05  filler                 pic x.
+           05  nTrailerRecordCount     pic 9(5).
+           05  nTrailerPayRateTotal    pic 9(9)v99.
+           05  filler                 pic x(45).
+
+       fd  reportfile.
+       01  xPrintLine                  pic x(100).
+
+       fd  exceptfile.
+       01  xExceptionRecord.
+           05  xExceptionDept          pic 9.
+           05  filler                  pic x       value spaces.
+           05  xExceptionEmpNum        pic 9999.
+           05  filler                  pic x       value spaces.
+           05  xExceptionLastName      pic x(20).
+           05  xExceptionFirstName     pic x(20).
+           05  xExceptionPayRate       pic 9(5)v99.
+           05  filler                  pic xx      value spaces.
+           05  xExceptionReason        pic x(30).
+
+       sd  xSortFile.
+       01  xSortRecord.
+           05  nDepartmentSort         pic 9.
+           05  nEmpNumSort             pic 9999.
+           05  xLastNameSort           pic x(20).
+           05  xFirstNameSort          pic x(20).
+           05  nPayRateSort            pic 9(5)v99.
+           05  nHoursWorkedSort        pic 99v99.
+           05  xOvertimeFlagSort       pic x.
+           05  nOvertimeRateSort       pic 9v99.
+           05  nGrossPaySort           pic 9(5)v99.
+
+       fd  ytdfile.
+       01  xYtdRecord.
+           05  nEmpNumElement          pic 9999.
+           05  xLastNameElement        pic x(20).
+           05  xFirstNameElement       pic x(20).
+           05  nYtdGrossElement        pic 9(7)v99.
+           05  nYtdWithholdingElement  pic 9(7)v99.
+           05  nYtdNetPayElement       pic 9(7)v99.
+
+
+       working-storage section.
+
+       77  xEofFlag                pic x       value 'n'.
+       77  nLoadSubscript          pic 9(5)    value 0.
+       77  nEmpCount               pic 9(5)    value 0.
+       77  nGrossPayFoot           pic 9(9)v99 value 0.
+       77  nRegularHours           pic 99v99.
+       77  nOvertimeHours          pic 99v99.
+       77  nGrossPay               pic 9(5)v99.
+       77  xFirstRecordSwitch      pic x       value 'y'.
+           88  FirstRecord                 value 'y'.
+       77  nPrevDepartment         pic 9.
+       77  nDeptCount              pic 9(5)    value 0.
+       77  nDeptGrossPay           pic 9(9)v99  value 0.
+       77  nFicaAmount             pic 9(5)v99.
+       77  nFederalAmount          pic 9(5)v99.
+       77  nStateAmount            pic 9(5)v99.
+       77  nWithholding            pic 9(5)v99.
+       77  nNetPay                 pic 9(5)v99.
+       77  nWithholdingFoot        pic 9(9)v99 value 0.
+       77  nNetPayFoot             pic 9(9)v99 value 0.
+       77  nDeptWithholding        pic 9(9)v99 value 0.
+       77  nDeptNetPay             pic 9(9)v99 value 0.
+       77  xYtdFileStatus          pic xx.
+           88  YtdFileOk                   value '00'.
+           88  YtdRecordNotFound            value '23'.
+           88  YtdFileNotFound              value '35'.
+       77  xValidRecordSwitch      pic x       value 'y'.
+           88  ValidRecord                 value 'y'.
+       77  nMinPayRate             pic 999v99  value .01.
+       77  nMaxPayRate             pic 999v99  value 200.00.
+       77  nMaxSalaryPayRate       pic 9(5)v99 value 99999.99.
+       77  nPayRateTotalRead       pic 9(9)v99 value 0.
+       77  nTrailerRecordCountIn   pic 9(5)    value 0.
+       77  nTrailerPayRateTotalIn  pic 9(9)v99 value 0.
+       77  xBalanceSwitch          pic x       value 'y'.
+           88  RunInBalance                value 'y'.
+       77  xTrailerSeenSwitch      pic x       value 'n'.
+           88  TrailerSeen                 value 'y'.
+       77  nExceptionCount         pic 9(5)    value 0.
+       77  xExceptionReasonText    pic x(30).
+       77  nPageNumber             pic 999     value 0.
+       77  nLinesOnPage            pic 99      value 0.
+       77  nMaxLinesPerPage        pic 99      value 50.
+
+       01  xRunDate.
+           05  nRunCcyy                pic 9999.
+           05  nRunMm                  pic 99.
+           05  nRunDd                  pic 99.
+
+       01  xPageHeading1.
+          05  filler              pic x(9)    value "Run Date:".
+          05  neRunMm             pic 99.
+          05  filler              pic x       value '/'.
+          05  neRunDd             pic 99.
+          05  filler              pic x       value '/'.
+          05  neRunCcyy           pic 9999.
+          05  filler              pic x(61)   value spaces.
+          05  filler              pic x(5)    value "Page ".
+          05  nePageNumber        pic zz9.
+
+       01  xDuplicateCheckTable.
+           05  xDuplicateCheckFlag occurs 10000 times
+                   pic x       value 'n'.
+
+       copy WHRATES.
+
+       01  xOutputHeading.
+          05  filler              pic x(4)    value "Dept".
+          05  filler              pic xx      value spaces.
+          05  filler              pic x(30)   value "Employee name".
+          05  filler              pic xx      value spaces.
+          05  filler              pic x(5)    value "Hours".
+          05  filler              pic xx      value spaces.
+          05  filler              pic x(7)    value "PayRate".
+          05  filler              pic xx      value spaces.
+          05  filler              pic x(9)    value " GrossPay".
+          05  filler              pic xx      value spaces.
+          05  filler              pic x(10)   value "Withhold'g".
+          05  filler              pic xx      value spaces.
+          05  filler              pic x(7)    value "NetPay".
+
+       01  xOutputDetail.
+          05  nDepartmentOut      pic 9.
+          05  filler              pic xx      value spaces.
+          05  xNameOut            pic x(30).
+          05  filler              pic xx      value spaces.
+          05  neHoursOut          pic zz9.99.
+          05  filler              pic xx      value spaces.
+          05  nePayRateOut        pic zz,zz9.99.
+          05  filler              pic xx      value spaces.
+          05  neGrossPayOut       pic zz,zz9.99.
+          05  filler              pic xx      value spaces.
+          05  neWithholdingOut    pic zz,zz9.99.
+          05  filler              pic xx      value spaces.
+          05  neNetPayOut         pic zz,zz9.99.
+
+       01  xDeptFooter.
+          05  filler              pic x(4)       value spaces.
+          05  filler              pic x(11)      value "Dept total".
+          05  nDeptNumOut         pic 9.
+          05  filler              pic x(4)       value spaces.
+          05  neDeptCount         pic zzzz9.
+          05  filler              pic x(10)      value ' employees'.
+          05  filler              pic x(1)       value spaces.
+          05  neDeptGrossPay      pic $$$,$$$,$$9.99.
+          05  filler              pic x(1)       value spaces.
+          05  neDeptWithholding   pic $$$,$$$,$$9.99.
+          05  filler              pic x(1)       value spaces.
+          05  neDeptNetPay        pic $$$,$$$,$$9.99.
+
+       01  xFooter.
+          05  neEmpCount          pic zzzz9.
+          05  filler              pic x(10)      value ' employees'.
+          05  filler              pic x(14)      value spaces.
+          05  neGrossPayFoot      pic $$$,$$$,$$9.99.
+          05  filler              pic x(1)       value spaces.
+          05  neWithholdingFoot   pic $$$,$$$,$$9.99.
+          05  filler              pic x(1)       value spaces.
+          05  neNetPayFoot        pic $$$,$$$,$$9.99.
+
+       01  xExceptionNotice.
+          05  neExceptionCount    pic zzzz9.
+          05  filler              pic x(60)
+              value ' exception record(s) written to the exception rpt'.
+
+       01  xBalanceDetailLine.
+          05  filler              pic x(19)      value spaces.
+          05  xBalanceDetailLabel pic x(20).
+          05  neBalanceCount      pic zz,zz9.
+          05  filler              pic x(15)
+              value ' records total '.
+          05  neBalancePayTotal   pic zzz,zzz,zz9.99.
+
+
+       procedure division.
+       000-main.
+          perform 100-initialization.
+          sort xSortFile
+             on ascending key nDepartmentSort nEmpNumSort
+             input procedure 110-load-table
+             output procedure 200-report.
+          perform 300-termination.
+          stop run.
+
+
+       100-initialization.
+          accept xRunDate from date yyyymmdd.
+          move nRunMm to neRunMm.
+          move nRunDd to neRunDd.
+          move nRunCcyy to neRunCcyy.
+          open output reportfile.
+          open i-o ytdfile.
+          if YtdFileNotFound
+             open output ytdfile
+             close ytdfile
+             open i-o ytdfile
+          end-if.
+
+       110-load-table.
+          open input infile.
+          open output exceptfile.
+          perform 112-load-one-record until xEofFlag = 'y'.
+          if not TrailerSeen
+             move 'n' to xBalanceSwitch
+          end-if.
+          close infile.
+          close exceptfile.
+
+       112-load-one-record.
+          read infile
+            at end
+               move 'y' to xEofFlag
+            not at end
+               if TrailerRecord
+                  perform 117-check-trailer,
+                  move 'y' to xEofFlag
+               else
+                  perform 114-validate-record,
+                  if ValidRecord
+                     perform 120-compute-gross-pay,
+                     move nDepartment to nDepartmentSort,
+                     move nEmpNum to nEmpNumSort,
+                     move xLastName to xLastNameSort,
+                     move xFirstName to xFirstNameSort,
+                     move nPayRate to nPayRateSort,
+                     move nHoursWorked to nHoursWorkedSort,
+                     move xOvertimeFlag to xOvertimeFlagSort,
+                     move nOvertimeRate to nOvertimeRateSort,
+                     move nGrossPay to nGrossPaySort,
+                     move 'y' to xDuplicateCheckFlag(nEmpNum + 1),
+                     release xSortRecord
+                  end-if,
+                  add nPayRate to nPayRateTotalRead,
+                  add 1 to nLoadSubscript
+               end-if,
+          end-read.
+
+       117-check-trailer.
+          move 'y' to xTrailerSeenSwitch.
+          move nTrailerRecordCount to nTrailerRecordCountIn.
+          move nTrailerPayRateTotal to nTrailerPayRateTotalIn.
+          if nTrailerRecordCountIn not = nLoadSubscript
+             or nTrailerPayRateTotalIn not = nPayRateTotalRead
+             move 'n' to xBalanceSwitch
+          end-if.
+
+       114-validate-record.
+          move 'y' to xValidRecordSwitch.
+          if xLastName = spaces or xFirstName = spaces
+             move 'n' to xValidRecordSwitch
+             move 'BLANK EMPLOYEE NAME' to xExceptionReasonText
+          else
+             if SalariedEmployee
+                if nPayRate < nMinPayRate
+                   or nPayRate > nMaxSalaryPayRate
+                   move 'n' to xValidRecordSwitch
+                   move 'PAY RATE OUT OF RANGE' to xExceptionReasonText
+                end-if
+             else
+                if nPayRate < nMinPayRate or nPayRate > nMaxPayRate
+                   move 'n' to xValidRecordSwitch
+                   move 'PAY RATE OUT OF RANGE' to xExceptionReasonText
+                end-if
+             end-if
+             if ValidRecord
+                if xDuplicateCheckFlag(nEmpNum + 1) = 'y'
+                   move 'n' to xValidRecordSwitch
+                   move 'DUPLICATE EMPLOYEE NUMBER'
+                     to xExceptionReasonText
+                end-if
+             end-if
+          end-if.
+          if not ValidRecord
+             perform 116-write-exception
+          end-if.
+
+       116-write-exception.
+          add 1 to nExceptionCount.
+          move spaces to xExceptionRecord.
+          move nDepartment to xExceptionDept.
+          move nEmpNum to xExceptionEmpNum.
+          move xLastName to xExceptionLastName.
+          move xFirstName to xExceptionFirstName.
+          move nPayRate to xExceptionPayRate.
+          move xExceptionReasonText to xExceptionReason.
+          write xExceptionRecord.
+
+       120-compute-gross-pay.
+          if SalariedEmployee
+             move nPayRate to nGrossPay
+          else
+             if nHoursWorked > 40
+                move 40 to nRegularHours
+                subtract 40 from nHoursWorked giving nOvertimeHours
+             else
+                move nHoursWorked to nRegularHours
+                move 0 to nOvertimeHours
+             end-if
+
+             if OvertimeEligible
+                compute nGrossPay =
+                   (nRegularHours * nPayRate) +
+                   (nOvertimeHours * nPayRate * nOvertimeRate)
+             else
+                compute nGrossPay =
+                   (nRegularHours + nOvertimeHours) * nPayRate
+             end-if
+          end-if.
+
+
+       200-report.
+          move 'n' to xEofFlag.
+          perform 205-return-sorted.
+          perform 210-output until xEofFlag = 'y'.
+          if not FirstRecord
+             perform 220-department-total
+          end-if.
+
+       205-return-sorted.
+          return xSortFile
+            at end
+               move 'y' to xEofFlag
+          end-return.
+
+       130-print-page-heading.
+          add 1 to nPageNumber.
+          move nPageNumber to nePageNumber.
+          write xPrintLine from xPageHeading1 after advancing page.
+          move spaces to xPrintLine.
+          write xPrintLine after advancing 1.
+          write xPrintLine from xOutputHeading after advancing 1.
+          move 3 to nLinesOnPage.
+
+       210-output.
+          if FirstRecord
+             move 'n' to xFirstRecordSwitch
+             perform 130-print-page-heading
+          else
+             if nDepartmentSort not = nPrevDepartment
+                perform 220-department-total
+                perform 130-print-page-heading
+             else
+                if nLinesOnPage >= nMaxLinesPerPage
+                   perform 130-print-page-heading
+                end-if
+             end-if
+          end-if.
+          move nDepartmentSort to nPrevDepartment.
+          add 1 to nEmpCount.
+          add 1 to nDeptCount.
+          perform 215-compute-withholding.
+          move nDepartmentSort to nDepartmentOut.
+          move xLastNameSort to xNameOut.
+          move nHoursWorkedSort to neHoursOut.
+          move nPayRateSort to nePayRateOut.
+          move nGrossPaySort to neGrossPayOut.
+          move nWithholding to neWithholdingOut.
+          move nNetPay to neNetPayOut.
+          add nGrossPaySort to nGrossPayFoot.
+          add nGrossPaySort to nDeptGrossPay.
+          add nWithholding to nWithholdingFoot.
+          add nWithholding to nDeptWithholding.
+          add nNetPay to nNetPayFoot.
+          add nNetPay to nDeptNetPay.
+          perform 216-update-ytd.
+          write xPrintLine from xOutputDetail after advancing 1.
+          add 1 to nLinesOnPage.
+          perform 205-return-sorted.
+
+       216-update-ytd.
+          move nEmpNumSort to nEmpNumElement.
+          read ytdfile
+             invalid key
+                move xLastNameSort to xLastNameElement
+                move xFirstNameSort to xFirstNameElement
+                move nGrossPaySort to nYtdGrossElement
+                move nWithholding to nYtdWithholdingElement
+                move nNetPay to nYtdNetPayElement
+                write xYtdRecord
+             not invalid key
+                move xLastNameSort to xLastNameElement
+                move xFirstNameSort to xFirstNameElement
+                add nGrossPaySort to nYtdGrossElement
+                add nWithholding to nYtdWithholdingElement
+                add nNetPay to nYtdNetPayElement
+                rewrite xYtdRecord
+          end-read.
+
+       215-compute-withholding.
+          compute nFicaAmount rounded =
+             nGrossPaySort * nFicaRate.
+          compute nFederalAmount rounded =
+             nGrossPaySort * nFederalRate.
+          compute nStateAmount rounded =
+             nGrossPaySort * nStateRate.
+          add nFicaAmount nFederalAmount nStateAmount
+             giving nWithholding.
+          subtract nWithholding from nGrossPaySort giving nNetPay.
+
+       220-department-total.
+          move nPrevDepartment to nDeptNumOut.
+          move nDeptCount to neDeptCount.
+          move nDeptGrossPay to neDeptGrossPay.
+          move nDeptWithholding to neDeptWithholding.
+          move nDeptNetPay to neDeptNetPay.
+          write xPrintLine from xDeptFooter after advancing 1.
+          move spaces to xPrintLine.
+          write xPrintLine after advancing 1.
+          add 2 to nLinesOnPage.
+          move 0 to nDeptCount.
+          move 0 to nDeptGrossPay.
+          move 0 to nDeptWithholding.
+          move 0 to nDeptNetPay.
+
+
+       300-termination.
+         move nEmpCount to neEmpCount.
+         move nGrossPayFoot to neGrossPayFoot.
+         move nWithholdingFoot to neWithholdingFoot.
+         move nNetPayFoot to neNetPayFoot.
+         move spaces to xPrintLine.
+         write xPrintLine after advancing 1.
+         write xPrintLine from xFooter after advancing 1.
+         if nExceptionCount > 0
+            move nExceptionCount to neExceptionCount
+            move spaces to xPrintLine
+            write xPrintLine after advancing 1
+            write xPrintLine from xExceptionNotice after advancing 1
+            display nExceptionCount
+               ' exception record(s) written to the exception report'
+         end-if.
+         if not RunInBalance
+            move spaces to xPrintLine
+            write xPrintLine after advancing 1
+            move 'WARNING -- RUN OUT OF BALANCE WITH MASTER FILE'
+              to xPrintLine
+            write xPrintLine after advancing 1
+            display 'WARNING -- RUN OUT OF BALANCE WITH MASTER FILE'
+            if not TrailerSeen
+               move 'TRAILER RECORD -- no trailer record found'
+                 to xPrintLine
+               write xPrintLine after advancing 1
+               display 'TRAILER RECORD -- no trailer record found'
+            else
+               move 'TRAILER RECORD' to xPrintLine
+               write xPrintLine after advancing 1
+               display 'TRAILER RECORD'
+               move 'TRAILER EXPECTS' to xBalanceDetailLabel
+               move nTrailerRecordCountIn to neBalanceCount
+               move nTrailerPayRateTotalIn to neBalancePayTotal
+               write xPrintLine from xBalanceDetailLine
+                  after advancing 1
+               display '  trailer expects ' nTrailerRecordCountIn
+                  ' records totalling ' nTrailerPayRateTotalIn
+               move 'THIS RUN READ' to xBalanceDetailLabel
+               move nLoadSubscript to neBalanceCount
+               move nPayRateTotalRead to neBalancePayTotal
+               write xPrintLine from xBalanceDetailLine
+                  after advancing 1
+               display '  this run read    ' nLoadSubscript
+                  ' records totalling ' nPayRateTotalRead
+            end-if
+         end-if.
+         close reportfile.
+         close ytdfile.
